@@ -0,0 +1,546 @@
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  bijlfkh.
+      *  PROGRAMMA HERDRUKT EEN DEFINITIEVE FAKTUUR UIT FKTHISFILE.
+      *  VERVANGT DE APARTE HERDRUK-PROGRAMMA'S PER BTW-TARIEF
+      *  (0%/6%/19%) -- EEN PROGRAMMA, OPZOEKEN OP FAKTUURNUMMER.
+      *    2026 eerste versie: fkthisfile is indexed op fhfktnr,
+      *    dus direct opzoeken i.p.v. het hele bestand doorlezen.
+
+       AUTHOR.   EGC BROEK.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  RMCOBOL-85.
+       OBJECT-COMPUTER.  RMCOBOL-85.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select artikelfile assign to disk
+                                  "c:\cbl\bijl\artfl.zwa"
+                                  organization is indexed
+                                  access mode is dynamic
+                                  record key is artnr
+                                  file status is statusartfl.
+
+           select fkthisfile assign to disk
+                               "c:\cbl\bijl\fkthish.zwa"
+                               organization is indexed
+                               access mode is dynamic
+                               record key is fhfktnr with duplicates
+                               file status is statusfkthisfl.
+
+           select debstamfile assign to disk
+                                  "c:\cbl\bijl\debstam.zwa"
+                                  organization is indexed
+                                  access mode is dynamic
+                                  record key is debnr.
+
+                select printfile assign to print "PRINTER"
+                        file status is statusprintfl.
+                select archieffile assign to disk
+                                "c:\cbl\bijl\archief.txt"
+                                organization is sequential
+                                access mode is sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  artikelfile     DATA RECORD IS artikelrecord.
+       01  artikelrecord.
+                02 artnr                        pic x(5).
+                02 omschryving                  pic x(15).
+                02 btwartnr                     pic 99v99.
+                02 artvoorraad                  pic -999999.99.
+
+       FD  fkthisfile              data record is fkthisrecord.
+       01  fkthisrecord.
+           02 fhdeb                  pic x(10).
+           02 fhfktnr                pic x(5).
+           02 fhfktdatum             pic x(6).
+           02 fhdatum                pic x(6).
+           02 fhorder                pic x(4).
+           02 fhartnr                pic x(5).
+           02 fhomschryving          pic x(15).
+           02 fhaantal               pic -999999.99.
+           02 fhverkoopprys          pic 9(4).99.
+
+       FD  debstamfile     data record is debstamrecord.
+       01  debstamrecord.
+           02 debnr                     pic x(10).
+           02 debnaam1                  pic x(30).
+           02 debnaam2                  pic x(25).
+           02 debcode                   pic x(5).
+           02 debstraat                 pic x(30).
+           02 debstrnr                  pic x(4).
+           02 debpostkode               pic x(6).
+           02 debpostbus                pic x(6).
+           02 debpkpostbus              pic x(6).
+           02 debwnplts                 pic x(30).
+           02 debland                   pic x(30).
+           02 debtlf                    pic x(15).
+           02 debfax                    pic x(15).
+           02 debbank1                  pic x(9).
+           02 debbtwnr                  pic x(14).
+           02 debiban                   pic x(34).
+           02 debbic                    pic x(11).
+           02 debmachtiging             pic x(35).
+
+       FD printfile.
+       01 printrecord             pic x(132).
+
+       FD archieffile.
+       01 archiefrecord           pic x(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  detailregelrec.
+               02 filler           pic x(4) value space.
+               02 drdatum           pic x(6) value space.
+               02 filler           pic x value '/'.
+               02 drorder           pic x(4) value space.
+               02 filler           pic x(5) value space.
+               02 draantal          pic -zzzzz9.99 value zero.
+               02 filler           pic x(5) value spaces.
+               02 drartnr           pic x(5) value space.
+               02 filler           pic x(5) value space.
+               02 dromschryving     pic x(15) value space.
+               02 filler           pic x(6) value space.
+               02 drverkoopprys     pic zzz9.99 value zero.
+               02 filler           pic x(5) value space.
+               02 drbedrag          pic zzz,zz9.99-.
+               02 filler           pic x(5) value spaces.
+
+        77      aantal                    pic s9(6)v99.
+        77      artnrin                   pic x(5).
+        77      bedrag                    pic s9(6)v99.
+        77      bedragbtw                 pic s9(6)v99.
+        77      bedragincl                pic s9(6)v99.
+        77      dag                       pic xx.
+        77      datum                     pic 9(6).
+        77      dbedrag                   pic -zzzzz9.99.
+        77      daantal                   pic -zzzzz9.99.
+        77      detailregeltel            pic 99.
+        77      dverkoopprys              pic zzz9.99.
+        77      eerste                    pic x.
+        77      exc-num                   pic 99.
+        77      fktnrin                   pic x(5).
+        77      fktnrnum                  pic 9(5).
+        77      gevonden                  pic x.
+        77      jaar                      pic xx.
+        77      keuze                     pic x.
+        77      maand                     pic xx.
+        77      pagteller                 pic 999.
+        77      pregelcontrol             pic 999.
+        77      pregeltel                 pic 999.
+        77      printregel                pic x(132).
+        77      regelbtwpct               pic 99v99.
+        77      regelbedragbtw            pic s9(6)v99.
+        77      spatie38                  pic x(38) value spaces.
+        77      spatie39                  pic x(39) value spaces.
+        77      spatie40                  pic x(40) value spaces.
+        77      spatie20                  pic x(20) value spaces.
+        77      spatie10                  pic x(10) value spaces.
+        77      statusartfl               pic x(2).
+        77      statusfkthisfl            pic x(2).
+        77      statusprintfl             pic x(2).
+        77      tekstbedrag               pic -zzz,zz9.99.
+        77      tekstbedragbtw            pic -zzz,zz9.99.
+        77      tekstbedragincl           pic -zzz,zz9.99.
+        77      tekstaantal               pic -zzzzz9.99.
+        77      tekstfaktuurnr            pic zzzz9.
+        77      tekstverkoopprys          pic zzz9.99.
+        77      totbedrexcl               pic s9(6)v99.
+        77      totbedrexclpr             pic -zzz,zz9.99.
+        77      totbedragbtw              pic s9(6)v99.
+        77      verkoopprys               pic 9(4)v99.
+        77      x                         pic x.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRINTERFOUT SECTION.
+           use after standard error procedure on printfile.
+       PRINTERFOUTMELDING.
+           display
+           "Printerfout !! Maak printer gereed en druk op een toets"
+           line 25 position 1 erase eol.
+           accept keuze line 25 position 70 tab.
+           write printrecord from printregel
+           AFTER ADVANCING 15 LINES end-write.
+       END DECLARATIVES.
+
+       HOOFD SECTION.
+
+       AANVANG.
+           display space line 1 position 1 erase eos.
+           accept datum from date end-accept.
+           accept datum from date end-accept.
+
+       FAKTNRSELECTIE.
+           display space line 1 position 1 erase eos.
+           display "Esc = einde programma" line 25 position 28
+           erase eol.
+           display "Herdruk faktuur uit historie" line 3 position 1
+           erase eol.
+           display "Faktuurnummer:" line 5 position 20 erase eol.
+      *  == numeriek accepteren zodat het zero-onderdrukte nummer op
+      *     de fysieke faktuur (tekstfaktuurnr pic zzzz9) rechts
+      *     uitgelijnd en met voorloopnullen in fktnrin terechtkomt ==
+           move zero to fktnrnum.
+           accept fktnrnum line 5 position 40 tab
+           on exception exc-num if exc-num = 27 go to stopprogram
+           end-if.
+           move fktnrnum to fktnrin.
+           move "N" to gevonden.
+
+       OPZOEKEN.
+      *  == direct opzoeken via de index op fhfktnr, geen volledige
+      *     sequentiele scan van fkthisfile meer nodig ==
+           open input fkthisfile.
+           move fktnrin to fhfktnr.
+           start fkthisfile key is equal to fhfktnr
+               invalid key
+                   display "Faktuurnummer niet gevonden"
+                   line 7 position 20 erase eol
+                   accept x line 25 position 70 tab
+                   close fkthisfile
+                   go to faktnrselectie
+           end-start.
+
+       VOORBEREIDEN.
+           move 1 to pregeltel.
+           move 1 to detailregeltel.
+           move 1 to pagteller.
+           move zero to totbedrexcl.
+           move zero to totbedragbtw.
+           move "J" to eerste.
+           open output printfile.
+           open extend archieffile.
+           open input artikelfile.
+
+       LEESREGEL.
+           read fkthisfile next record at end
+               go to klaar
+           end-read.
+           if fhfktnr not = fktnrin go to klaar end-if.
+           move "J" to gevonden.
+           perform verwerkregel thru detailregel.
+           go to leesregel.
+
+       KLAAR.
+           if gevonden = "J"
+               perform faktuurtotaal
+               perform faktuurvoet
+           end-if.
+           close printfile.
+           close archieffile.
+           close artikelfile.
+           close fkthisfile.
+           go to faktnrselectie.
+
+       VERWERKREGEL.
+                move fhaantal to aantal.
+                move fhverkoopprys to verkoopprys.
+                compute bedrag = aantal * verkoopprys.
+                move bedrag to tekstbedrag.
+                add bedrag to totbedrexcl.
+
+                move fhartnr to artnrin.
+                move artnrin to artnr.
+                read artikelfile record key artnr invalid key
+                move zero to btwartnr
+                end-read.
+                move btwartnr to regelbtwpct.
+                compute regelbedragbtw rounded =
+                        bedrag * regelbtwpct / 100.
+                add regelbedragbtw to totbedragbtw.
+
+                move fhverkoopprys to tekstverkoopprys.
+                move fhaantal to tekstaantal.
+
+           if eerste = "J"
+               move space to eerste
+               perform faktuurhoofd
+               perform faktuurhoofd-00
+           end-if.
+           move zeros to daantal dverkoopprys dbedrag.
+           move tekstaantal to daantal.
+           move tekstverkoopprys to dverkoopprys.
+           move tekstbedrag to dbedrag.
+
+       DETAILREGEL.
+           move zeros to draantal drverkoopprys.
+           move spaces to drdatum drorder drartnr dromschryving.
+           move dbedrag to drbedrag.
+           move dverkoopprys to drverkoopprys.
+           move fhdatum to drdatum.
+           move fhorder to drorder.
+           move daantal to draantal.
+           move fhomschryving to dromschryving.
+           move fhartnr to drartnr.
+
+           move spaces to printregel.
+           move detailregelrec to printregel.
+           write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+           add 1 to pregeltel.
+           add 1 to detailregeltel.
+
+           if detailregeltel = 50
+               move spaces to printregel
+               string
+               "Einde pagina: " pagteller delimited size into printregel
+               write printrecord from printregel after advancing 2 lines
+                write archiefrecord from printregel end-write
+               move spaces to printregel
+               write printrecord from printregel
+               after advancing 6 lines end-write
+                write archiefrecord from printregel end-write
+               add 1 to pagteller
+               move 1 to detailregeltel
+               perform faktuurhoofd
+               perform faktuurhoofd-00
+           end-if.
+
+        FAKTUURHOOFD.
+                move spaces to printregel.
+                open input debstamfile.
+                move fhdeb to debnr.
+                read debstamfile record key debnr invalid key
+                move spaces to printregel end-read.
+                string
+                spatie40 spatie20 debnaam1
+                delimited size into printregel.
+                write printrecord from printregel
+                after advancing 15 lines.
+                write archiefrecord from printregel end-write.
+
+                add 15 to pregeltel.
+                move spaces to printregel.
+                string
+                spatie40 spatie20 debnaam2
+                delimited size into printregel.
+                write printrecord from printregel after advancing
+                1 line end-write.
+                write archiefrecord from printregel end-write.
+                add 1 to pregeltel.
+                move spaces to printregel.
+                string
+                spatie40 spatie20
+                debstraat "  " debstrnr
+                delimited size into printregel.
+                write printrecord from printregel
+                after advancing 1 lines end-write.
+                write archiefrecord from printregel end-write.
+                add 1 to pregeltel.
+                move spaces to printregel.
+                string
+                spatie40 spatie20
+                debpostkode "  " debwnplts
+                delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+                add 1 to pregeltel.
+                move spaces to printregel.
+                close debstamfile.
+
+        FAKTUURHOOFD-00.
+                move spaces to printregel.
+                string
+      *  == elke herdruk uit historie is per definitie een kopie
+      *     (req. 004), nooit het origineel ==
+                "    KOPIE"
+                delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+                add 1 to pregeltel.
+                move spaces to printregel.
+                string
+                "                   "
+                delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+                add 1 to pregeltel.
+                move spaces to printregel.
+                string " " delimited size into printregel.
+                write printrecord from printregel after advancing
+                3 lines.
+                write archiefrecord from printregel end-write.
+                add 3 to pregeltel.
+
+                move spaces to printregel.
+                string datum(1:2) delimited size into jaar.
+                string datum(3:2) delimited size into maand.
+                string datum(5:2) delimited size into dag.
+                string
+                "    Faktuurdatum: " dag "-" maand "-" jaar
+                delimited size
+                into printregel.
+                write printrecord from printregel after advancing 0
+                lines.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+                string
+                "    Paginanummer: "
+                pagteller delimited size into printregel.
+                write printrecord from printregel.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+                string
+                "    ----------------------------------------------"
+                "--------------------------------------"
+                delimited size into printregel.
+                write printrecord from printregel.
+                write archiefrecord from printregel end-write.
+
+                add 2 to pregeltel.
+                move spaces to printregel.
+                string
+                "    Datum/Regel            Kgs     Code      "
+                "Omschrijving           Prijs         Totaal"
+                delimited size into printregel.
+                write printrecord from printregel.
+                write archiefrecord from printregel end-write.
+                add 1 to pregeltel.
+                move spaces to printregel.
+                string
+                "    ----------------------------------------------"
+                "--------------------------------------"
+                delimited size into printregel.
+                write printrecord from printregel.
+                write archiefrecord from printregel end-write.
+                add 1 to pregeltel.
+
+                move spaces to printregel.
+
+        FAKTUURTOTAAL.
+                move spaces to printregel.
+                string
+                spatie40 spatie38
+                "=========="
+                delimited size into printregel.
+                write printrecord from printregel after advancing
+                2 lines end-write.
+                write archiefrecord from printregel end-write.
+                add 2 to pregeltel.
+                move spaces to printregel.
+                move totbedrexcl to totbedrexclpr.
+                move totbedragbtw to bedragbtw.
+                move bedragbtw to tekstbedragbtw.
+
+                subtract pregeltel from 70 giving pregelcontrol.
+                if pagteller > 001 subtract 011 from pregelcontrol
+                giving pregelcontrol end-if.
+
+                write printrecord from printregel after advancing
+                pregelcontrol lines.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+
+                string
+                spatie40 spatie38 totbedrexclpr
+                delimited size into printregel end-string.
+                write printrecord from printregel
+                after advancing 2 lines end-write.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+                string
+                spatie20 spatie10
+                "Totaal excl b.t.w."
+                delimited size into printregel.
+                write printrecord from printregel after advancing
+                0 lines
+                end-write.
+                write archiefrecord from printregel end-write.
+
+                move spaces to printregel.
+                string
+                spatie40 spatie38 tekstbedragbtw
+                delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+                string
+                spatie20 spatie10
+                "B.T.W."
+                delimited size into printregel end-string.
+                write printrecord from printregel after
+                advancing 0 lines.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+                add totbedrexcl to bedragbtw giving bedragincl.
+                move bedragincl to tekstbedragincl.
+                string
+                spatie40 spatie39
+                "----------"
+                delimited size into printregel end-string.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+
+                move spaces to printregel.
+                string
+                spatie40 spatie38 tekstbedragincl
+                delimited size into printregel end-string.
+                write printrecord from printregel after advancing
+                2 lines end-write.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+                string
+                spatie20 spatie10
+                "Totaal te betalen in Euro's"
+                delimited size into printregel end-string.
+                write printrecord from printregel after advancing 0
+                lines end-write.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+                string
+                spatie40 spatie39
+                "=========="
+                delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+
+                move spaces to printregel.
+                string
+                "            "
+                delimited size into
+                printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+                move spaces to printrecord.
+                string
+                "    Onder vermelding van:"
+                delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+
+                move fktnrnum to tekstfaktuurnr.
+                string
+                "    Debiteurennummer: "
+            debcode
+                "    Faktuurnummer:  " tekstfaktuurnr
+                delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+
+                move spaces to printregel.
+                string
+                "    ========"
+                delimited size into printregel.
+                write printrecord from printregel
+                after advancing 2 lines end-write.
+                write archiefrecord from printregel end-write.
+                move spaces to printregel.
+
+                move zero to bedragbtw bedragincl.
+                move zero to totbedrexcl.
+                move zero to totbedragbtw.
+        FAKTUURVOET.
+                move spaces to printrecord.
+                string
+                "  " delimited size into printregel.
+                write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+
+       STOPPROGRAM.
+           call "bijlkies.cob" end-call.
+           STOP RUN.
