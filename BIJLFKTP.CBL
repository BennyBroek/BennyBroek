@@ -2,13 +2,15 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID.  bijlfktp.
       *  PROGRAMMA MAAKT DEFINITIEVE FAKTUREN.
-      *  FAKTURERING BTW 17.5% (O.A. PRECARIO)
       *  BEVEILIGD BESTANDEN
       *  VERWYDERD FAKTUURREGELS
       *    29 DEC 97
       *    jan 2001  btw van 17,5 naar 19,0
       *    dec 2001 over naar euro / fkt naar 2 exemplaren
       *    mei 2006 aanpassing hp1010 uitlijning, meerdere pagina's
+      *    2026 btw-percentage komt per regel uit artikelfile
+      *    (btwartnr), zodat dit ene programma alle btw-tarieven
+      *    afhandelt i.p.v. een apart programma per tarief (0/6/19%)
 
        AUTHOR.   EGC BROEK.
        DATE-COMPILED.
@@ -37,8 +39,10 @@
 
            select fkthisfile assign to disk
                                "c:\cbl\bijl\fkthish.zwa"
-                               organization is sequential
-                               access mode is sequential.
+                               organization is indexed
+                               access mode is dynamic
+                               record key is fhfktnr with duplicates
+                               file status is statusfkthisfl.
 
            select debmutfile assign to disk
                                   "c:\cbl\bijl\debmut.zwa"
@@ -57,9 +61,26 @@
                        "c:\cbl\bijl\kfktnr.zwa"
                        organization is sequential
                        access mode is sequential.
+      *  == onderbroken-run bewaking (safety net faktuurrun), los van
+      *     kontrolefile/korder: dat bestand/veld wordt (buiten deze
+      *     tree) ook gebruikt door bijlinb.cob als lopend ordernummer
+      *     voor artmutfile (morder), dus dit programma mag daar niet
+      *     zomaar in gaan schrijven ==
+                select kherstelfile assign to disk
+                                "c:\cbl\bijl\kherstel.zwa"
+                                organization is sequential
+                                access mode is sequential
+                                file status is statusherstelfl.
 
                 select printfile assign to print "PRINTER"
                         file status is statusprintfl.
+      *  == digitaal faktuurarchief: dezelfde regels als naar de
+      *     printer gaan ook naar een tekstbestand, zodat er een
+      *     archief is als de printer het niet doet ==
+                select archieffile assign to disk
+                                "c:\cbl\bijl\archief.txt"
+                                organization is sequential
+                                access mode is sequential.
                 select tekstfile assign to disk
                                 "c:\cbl\bijl\tekst.txt"
                                 organization is sequential
@@ -77,6 +98,9 @@
                 02 artnr                        pic x(5).
                 02 omschryving                  pic x(15).
                 02 btwartnr                     pic 99v99.
+      *  == voorraad (aantal op voorraad), wordt bijgewerkt in OVERZET0
+      *     als regels van artmutfile naar arthisfile overgaan ==
+                02 artvoorraad                  pic -999999.99.
         FD      artmutfile              data record is artmutrecord.
        01  artmutrecord.
                 02 mdeb                  pic x(10).
@@ -97,6 +121,15 @@
                 02 homschryving          pic x(15).
                 02 haantal               pic -999999.99.
                 02 hverkoopprys          pic 9(4).99.
+      *  == welke run (ordernr, uit kherstelfile) deze regel heeft
+      *     weggeschreven, zodat
+      *     HERSTEL0 alleen de onderbroken run kan terugvinden i.p.v.
+      *     de volledige historie van deze debiteur (zie HERSTEL0).
+      *     achteraan toegevoegd zodat move artmutrecord to
+      *     arthisrecord en move arthisrecord to trecord (allebei
+      *     group moves op de oorspronkelijke byte-layout)
+      *     onveranderd blijven werken ==
+                02 hrun                  pic 9999.
 
        FD  fkthisfile              data record is fkthisrecord.
        01  fkthisrecord.
@@ -127,6 +160,12 @@
            02 debfax                    pic x(15).
            02 debbank1                  pic x(9).
            02 debbtwnr                  pic x(14).
+      *  == SEPA: iban vervangt het oude negencijferige
+      *     bankrekeningnr als girale identificatie, bic erbij voor
+      *     de incasso-export ==
+           02 debiban                   pic x(34).
+           02 debbic                    pic x(11).
+           02 debmachtiging             pic x(35).
 
 
 
@@ -145,6 +184,13 @@
         01      kontrolerecord.
                 02 korder                   pic 9999.
 
+      *  == onderbroken-run bewaking (safety net faktuurrun); eigen
+      *     bestand, niet kontrolefile (zie SELECT hierboven) ==
+       FD      kherstelfile    data record is kherstelrecord.
+        01      kherstelrecord.
+                02 khdebnr                  pic x(10).
+                02 khorder                  pic 9999.
+
        FD  kfktfile            data record is kfktrecord.
        01  kfktrecord.
            02  kfktnr          pic 99999.
@@ -152,6 +198,9 @@
        FD printfile.
        01 printrecord             pic x(132).
 
+       FD archieffile.
+       01 archiefrecord           pic x(132).
+
        FD tekstfile       data record is tekstrecord.
        01 tekstrecord                 pic x(87).
 
@@ -190,7 +239,7 @@
        01      tekstmaak.
                 02 tm                   pic x(87).
 
-       01  faktuur.
+       01  faktuurrec.
                 02 fdeb                  pic x(10).
                 02 fdatum                pic x(6).
                 02 forder                pic x(4).
@@ -199,7 +248,7 @@
                 02 faantal               pic -zzzzz9.99.
                 02 fverkoopprys          pic zzz9.99.
 
-       01  detailregel.
+       01  detailregelrec.
                02 filler           pic x(4) value space.
                02 drdatum           pic x(6) value space.
                02 filler           pic x value '/'.
@@ -220,6 +269,15 @@
         77      aantal                    pic s9(6)v99.
         77      amflstat                  pic xx.
         77      artnrin                   pic x(5).
+        77      mvoorraad                 pic s9(6)v99.
+        77      mvoorraadaantal           pic s9(6)v99.
+        77      mrecaantal                pic s9(6)v99.
+        77      mrecprys                  pic s9(6)v99.
+        77      mrecbedrag                pic s9(6)v99.
+        77      recaantalmut              pic 9(5).
+        77      recaantalfkt              pic 9(5).
+        77      recbedragmut              pic s9(7)v99.
+        77      recbedragfkt              pic s9(7)v99.
         77      bedrag                    pic s9(6)v99.
         77      bedragbtw                 pic s9(6)v99.
         77      bedragincl                pic s9(6)v99.
@@ -241,6 +299,9 @@
         77      kopietel                  pic 9.
         77      maand                     pic xx.
         77      ordernr                   pic 9999.
+        77      herstelkeuze              pic x.
+        77      herstellendebnr           pic x(10).
+        77      restantmut                pic 9(5).
         77      orderrgl                  pic 99999.
         77      pregelcontrol             pic 999.
         77      pregeltel                 pic 999.
@@ -258,6 +319,8 @@
         77      spatie10                  pic x(10) value spaces.
         77      spatie5                   pic x(5) value spaces.
         77      statusartfl               pic x(2).
+        77      statusfkthisfl            pic x(2).
+        77      statusherstelfl           pic x(2).
         77      statusprintfl             pic x(2).
         77      tekst                     pic x(30).
         77      tekstfaktuurnr            pic zzzz9.
@@ -273,6 +336,9 @@
         77      testdeb                   pic x(10).
         77      totaantal                 pic s9(6)v99.
         77      totbedrexcl               pic s9(6)v99.
+        77      totbedragbtw              pic s9(6)v99.
+        77      regelbtwpct               pic 99v99.
+        77      regelbedragbtw            pic s9(6)v99.
         77      totbedrexclpr             pic -zzz,zz9.99.
         77      toteuro                   pic s9(5)v99.
 
@@ -305,6 +371,7 @@
                 move 1 to detailregeltel.
                 move 1 to pagteller.
                 move zero to totbedrexcl.
+                move zero to totbedragbtw.
                 string datum(1:4) delimited size into jrperiode.
                 move "J" to eerste.
        FAKTUUR.
@@ -312,8 +379,22 @@
                 move 2 to schermtel.
                 open input kontrolefile.
                 read kontrolefile next record end-read.
-                move korder to ordernr.
                 close kontrolefile.
+
+      *  == ordernr (eigen run-nummer) en herstellendebnr komen uit
+      *     kherstelfile, niet uit kontrolefile/korder: dat laatste is
+      *     (buiten deze tree) bijlinb.cob's eigen lopende ordernummer
+      *     voor artmutfile en mag dit programma niet overschrijven ==
+                move zero to ordernr.
+                move spaces to herstellendebnr.
+                open input kherstelfile.
+                if statusherstelfl = "00"
+                   read kherstelfile next record end-read
+                   move khorder to ordernr
+                   move khdebnr to herstellendebnr
+                   close kherstelfile
+                end-if.
+
                 open input kfktfile.
                 read kfktfile next record end-read.
                 move kfktnr to faktuurnr.
@@ -327,12 +408,72 @@
            "================================="
            line 10 position 20.
            display
-           "DEFINITIEVE FAKTUUR INCL. 19% BTW WORDT GEMAAKT"
+           "DEFINITIEVE FAKTUUR WORDT GEMAAKT (BTW VOLGENS ARTIKEL)"
            line 12 position 20.
            display
            "================================="
            line 14 position 20.
 
+           if herstellendebnr not = spaces go to herstelcontrole.
+           go to klantselectie.
+
+       HERSTELCONTROLE.
+      *  == VEILIGHEIDSNET: vorige run voor deze klant niet afgemaakt.
+      *     mutatieregels staan al in arthisfile, faktuurnr is nog
+      *     niet opgehoogd in kfktfile == nu herdrukken vanuit
+      *     historie.
+      *  == eerst controleren of OVERZET0 zelf halverwege is blijven
+      *     steken: als er voor deze klant nog artmutfile-regels
+      *     openstaan, is de overzet naar arthisfile niet compleet en
+      *     zou HERSTEL0 maar een deel van de faktuur afspelen zonder
+      *     dat te melden ==
+           move zero to restantmut.
+           open input artmutfile.
+       HERSTELCONTROLE-TEL.
+           read artmutfile next record at end
+              close artmutfile
+              go to herstelcontrole-verder
+           end-read.
+           if mdeb = herstellendebnr add 1 to restantmut end-if.
+           go to herstelcontrole-tel.
+
+       HERSTELCONTROLE-VERDER.
+           if restantmut not = zero
+              display
+              "OVERZET niet compleet afgerond voor deze klant:"
+              line 5 position 20 erase eol
+              display herstellendebnr line 5 position 65
+              display
+              "Automatisch herdrukken onbetrouwbaar; raadpleeg de"
+              " beheerder. Programma stopt." line 7 position 20
+              erase eol
+              accept x line 9 position 75 tab
+              go to stopprogram-0
+           end-if.
+
+           display
+           "Onderbroken faktuurrun gevonden voor klant:"
+           line 5 position 20 erase eol.
+           display herstellendebnr line 5 position 65.
+           display
+           "Opnieuw afdrukken vanuit historie (J/N) ?"
+           line 7 position 20 erase eol.
+           accept herstelkeuze line 7 position 65 tab.
+           if herstelkeuze = "J" or "j"
+              move herstellendebnr to debnrin
+              go to herstel
+           end-if.
+      *  == veiligheidsnet NIET wissen: zolang deze run niet is
+      *     hersteld mag een volgende klant (OVERZET) de markering
+      *     niet overschrijven, anders is hij na deze sessie kwijt.
+      *     daarom hier stoppen i.p.v. doorgaan naar klantselectie ==
+           display
+           "Niet hersteld: veiligheidsnet blijft staan. Programma"
+           " stopt, start opnieuw om te herstellen." line 9
+           position 1 erase eol.
+           accept x line 9 position 75 tab.
+           go to stopprogram-0.
+
        KLANTSELECTIE.
            accept debnrin line 3 position 25 tab
            on exception exc-num if exc-num = 27 go to stopprogram-0
@@ -341,23 +482,125 @@
            "abcdefghijklmnopqrstuvwxyz" to
            "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
            display debnrin line 3 position 25.
+
+      *  == debiteurnummer controleren voor er een faktuurnummer
+      *     wordt verbruikt, i.p.v. pas in FAKTUURHOOFD (req. 003) ==
+           open input debstamfile.
+           move debnrin to debnr.
+           read debstamfile record key debnr invalid key
+              display "Onbekend debiteurnummer, opnieuw invoeren"
+              line 4 position 1 erase eol
+              close debstamfile
+              go to klantselectie
+           end-read.
+           close debstamfile.
+           display debnaam1 line 4 position 1 erase eol.
+           display debnaam2 line 5 position 1 erase eol.
+
            display "Klant akkoord = J" line 3 position 50.
            accept x line 3 position 70 tab.
            if x = "J" or "j" go to overzet.
            go to klantselectie.
 
+       HERSTEL.
+      *  == herdruk voor onderbroken run: regels staan al in
+      *     arthisfile, artmutfile is al leeg, dus niet opnieuw
+      *     overzetten.
+      *     OVERZET/OVERZET0 worden hier overgeslagen, dus de
+      *     reconciliatietellers (zie RECONCILIATIE) hier zelf
+      *     initialiseren en opbouwen i.p.v. ze ongebruikt te laten ==
+                move zero to recaantalmut.
+                move zero to recbedragmut.
+                move zero to recaantalfkt.
+                move zero to recbedragfkt.
+
+      *  == fkthisfile-regels die vlak voor de storing al zijn
+      *     weggeschreven (DETAILREGEL schrijft per regel, dus dat kan
+      *     al gebeurd zijn) eerst opruimen, anders levert de replay
+      *     hieronder dubbele factuurregels op (fkthisfile staat
+      *     duplicates toe op fhfktnr) ==
+                open i-o fkthisfile.
+                if statusfkthisfl = "35"
+                   open output fkthisfile
+                   close fkthisfile
+                   open i-o fkthisfile
+                end-if.
+                move fktnrhis to fhfktnr.
+                start fkthisfile key is equal fhfktnr
+                   invalid key continue
+                   not invalid key
+                      perform until statusfkthisfl not = "00"
+                         read fkthisfile next record
+                            at end move "10" to statusfkthisfl
+                         end-read
+                         if statusfkthisfl = "00"
+                            if fhfktnr = fktnrhis
+                               delete fkthisfile record end-delete
+                            else
+                               move "10" to statusfkthisfl
+                            end-if
+                         end-if
+                      end-perform
+                end-start.
+                close fkthisfile.
+
+                open output tfile.
+                open input arthisfile.
+       HERSTEL0.
+                read arthisfile next record at end
+                close arthisfile
+                close tfile
+                go to sorteren end-read.
+      *  == alleen regels van precies deze onderbroken run
+      *     (hrun=ordernr) i.p.v. de volledige historie van deze
+      *     debiteur (arthisfile is een permanent opstapelend
+      *     bestand) ==
+                if hdeb = debnrin and hrun = ordernr
+                   move arthisrecord to trecord
+                   write trecord end-write
+
+                   add 1 to recaantalmut
+                   move haantal to mrecaantal
+                   move hverkoopprys to mrecprys
+                   compute mrecbedrag = mrecaantal * mrecprys
+                   add mrecbedrag to recbedragmut
+                end-if.
+                go to herstel0.
+
        OVERZET.
+      *  == veiligheidsnet: vastleggen welke klant onderhanden is voor
+      *     we artmutfile leegmaken, zodat een afgebroken run te
+      *     herkennen en te herstellen is (zie HERSTELCONTROLE) ==
+      *  == elke run krijgt een eigen nummer, zodat HERSTEL0 straks
+      *     alleen de regels van precies deze run terugvindt i.p.v.
+      *     de volledige historie van de debiteur ==
+                add 1 to ordernr.
+                move debnrin to khdebnr.
+                move ordernr to khorder.
+                open output kherstelfile.
+                write kherstelrecord end-write.
+                close kherstelfile.
+
                 open i-o artmutfile.
                 open output tfile.
                 open extend arthisfile.
+                open i-o artikelfile.
 
                 move debnrin to comm-deb.
 
+      *  == controletotalen voor reconciliatie artmutfile/arthisfile/
+      *     fkthisfile aan het eind van de run (zie RECONCILIATIE) ==
+                move zero to recaantalmut.
+                move zero to recbedragmut.
+                move zero to recaantalfkt.
+                move zero to recbedragfkt.
+
        OVERZET0.
                 read artmutfile next record at end
                 close artmutfile
                 close tfile
                 close arthisfile
+                close artikelfile
                 go to sorteren end-read.
                 move artmutrecord to trecord.
 
@@ -367,9 +610,31 @@
 
            if mdeb = debnrin
                 move artmutrecord to arthisrecord
+                move ordernr to hrun
 
                 write arthisrecord end-write
                 delete artmutfile record end-delete
+
+      *  == voorraad bijwerken: aantal van de overgezette regel eraf ==
+                move martnr to artnr
+                read artikelfile record key artnr invalid key
+                   move zero to artvoorraad
+                end-read
+                move artvoorraad to mvoorraad
+                move maantal to mvoorraadaantal
+                subtract mvoorraadaantal from mvoorraad
+                move mvoorraad to artvoorraad
+                rewrite artikelrecord invalid key
+                   continue
+                end-rewrite
+
+      *  == controletotaal: regel die uit artmutfile verdwijnt en naar
+      *     arthisfile gaat (zie RECONCILIATIE) ==
+                add 1 to recaantalmut
+                move maantal to mrecaantal
+                move mverkoopprys to mrecprys
+                compute mrecbedrag = mrecaantal * mrecprys
+                add mrecbedrag to recbedragmut
                 end-if.
 
                 go to overzet0.
@@ -382,7 +647,9 @@
 
        LEZEN.
                 open output printfile.
+                open extend archieffile.
                 open i-o tfile.
+                open input artikelfile.
                 move spaces to testdeb.
                 move debnrin to testdeb.
        TEKST0.
@@ -391,7 +658,9 @@
                 perform faktuurtotaal
                 perform faktuurvoet
                 close printfile
+                close archieffile
                 close tfile
+                close artikelfile
                 go to stopprogram
                 end-read.
                 if testdeb = spaces move tdeb to testdeb end-if.
@@ -400,7 +669,7 @@
 
        TEKSTOVERBRENG.
 
-                move spaces to faktuur.
+                move spaces to faktuurrec.
                 if testdeb not equal tdeb
                 move spaces to printregel
                 move tdeb to testdeb
@@ -410,6 +679,19 @@
                 compute bedrag = aantal * verkoopprys.
                 move bedrag to tekstbedrag.
                 add bedrag to totbedrexcl.
+
+      *  == BTW-PERCENTAGE PER REGEL UIT ARTIKELFILE
+      *     (ipv vast tarief) ==
+                move tartnr to artnrin.
+                move artnrin to artnr.
+                read artikelfile record key artnr invalid key
+                move zero to btwartnr
+                end-read.
+                move btwartnr to regelbtwpct.
+                compute regelbedragbtw rounded =
+                        bedrag * regelbtwpct / 100.
+                add regelbedragbtw to totbedragbtw.
+
                 move tverkoopprys to tekstverkoopprys.
                 move taantal to tekstaantal.
                 add 1 to schermtel.
@@ -443,8 +725,9 @@
            move tartnr to drartnr.
 
            move spaces to printregel.
-           move detailregel to printregel.
+           move detailregelrec to printregel.
            write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
            add 1 to pregeltel.
            add 1 to detailregeltel.
 
@@ -454,9 +737,11 @@
                string
                "Einde pagina: " pagteller delimited size into printregel
                write printrecord from printregel after advancing 2 lines
+                write archiefrecord from printregel end-write
                move spaces to printregel
                write printrecord from printregel
                after advancing 6 lines end-write
+                write archiefrecord from printregel end-write
                add 1 to pagteller
                perform faktuurhoofd
                perform faktuurhoofd-00
@@ -464,8 +749,14 @@
       * aantal te boeken fakturen in histotiebestand.
 
                 if kopietel > 1 go tekst0.
-      *          open output fkthisfile.
-                open extend fkthisfile.
+      *  == fkthisfile is nu indexed op fhfktnr (zie req. directe
+      *     opzoek/herdruk) ipv sequentieel, dus toevoegen gaat via
+      *     i-o, niet extend; eerste keer moet het bestand aangemaakt
+      *     worden met output ==
+                open i-o fkthisfile.
+                if statusfkthisfl = "35"
+                   open output fkthisfile
+                end-if.
                 move tdeb to fhdeb.
                 move fktnrhis to fhfktnr.
                 string datum(5:2) datum(3:2) datum(1:2)
@@ -480,6 +771,14 @@
                 move tverkoopprys to fhverkoopprys.
                 write fkthisrecord end-write.
                 close fkthisfile.
+
+      *  == controletotaal: regel die in fkthisfile belandt (zie
+      *     RECONCILIATIE) ==
+                add 1 to recaantalfkt
+                move taantal to mrecaantal
+                move tverkoopprys to mrecprys
+                compute mrecbedrag = mrecaantal * mrecprys
+                add mrecbedrag to recbedragfkt
                 go to tekst0.
 
         FAKTUURHOOFD.
@@ -493,6 +792,7 @@
                 delimited size into printregel.
                 write printrecord from printregel
                 after advancing 15 lines.
+                write archiefrecord from printregel end-write.
 
                 add 15 to pregeltel.
                 move spaces to printregel.
@@ -502,6 +802,7 @@
                 delimited size into printregel.
                 write printrecord from printregel after advancing
                 1 line end-write.
+                write archiefrecord from printregel end-write.
                 add 1 to pregeltel.
                 move spaces to printregel.
                 string
@@ -510,6 +811,7 @@
                 delimited size into printregel.
                 write printrecord from printregel
                 after advancing 1 lines end-write.
+                write archiefrecord from printregel end-write.
                 add 1 to pregeltel.
                 move spaces to printregel.
                 string
@@ -518,27 +820,35 @@
                 debpostkode "  " debwnplts
                 delimited size into printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
                 add 1 to pregeltel.
                 move spaces to printregel.
                 close debstamfile.
 
         FAKTUURHOOFD-00.
+      *  == eerste exemplaar = ORIGINEEL, tweede = KOPIE (req. 004) ==
                 move spaces to printregel.
-                string
-                "                   "
-                delimited size into printregel.
+                if kopietel < 2
+                   string "    ORIGINEEL"
+                   delimited size into printregel
+                else
+                   string "    KOPIE" delimited size into printregel
+                end-if.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
                 add 1 to pregeltel.
                 move spaces to printregel.
                 string
                 "                   "
                 delimited size into printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
                 add 1 to pregeltel.
                 move spaces to printregel.
                 string " " delimited size into printregel.
                 write printrecord from printregel after advancing
                 3 lines.
+                write archiefrecord from printregel end-write.
                 add 3 to pregeltel.
 
       *    == is regel 25 ==
@@ -553,11 +863,13 @@
 
                 write printrecord from printregel after advancing 0
                 lines.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
                 string
                 "    Paginanummer: "
                 pagteller delimited size into printregel.
                 write printrecord from printregel.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
                 string
                 "    ----------------------------------------------"
@@ -565,6 +877,7 @@
 
                 delimited size into printregel.
                 write printrecord from printregel.
+                write archiefrecord from printregel end-write.
 
                 add 2 to pregeltel.
                 move spaces to printregel.
@@ -573,6 +886,7 @@
                 "Omschrijving           Prijs         Totaal"
                 delimited size into printregel.
                 write printrecord from printregel.
+                write archiefrecord from printregel end-write.
                 add 1 to pregeltel.
                 move spaces to printregel.
                 string
@@ -581,6 +895,7 @@
 
                 delimited size into printregel.
                 write printrecord from printregel.
+                write archiefrecord from printregel end-write.
                 add 1 to pregeltel.
       *    == op regel 28 afgedrukt==
 
@@ -597,10 +912,14 @@
                 delimited size into printregel.
                 write printrecord from printregel after advancing
                 2 lines end-write.
+                write archiefrecord from printregel end-write.
                 add 2 to pregeltel.
                 move spaces to printregel.
                 move totbedrexcl to totbedrexclpr.
-                compute bedragbtw rounded = totbedrexcl * 0.190.
+      *  == BTW is per regel opgebouwd uit btwartnr (zie
+      *     TEKSTOVERBRENG), niet langer een vast tarief per
+      *     faktuurprogramma.
+                move totbedragbtw to bedragbtw.
                 move bedragbtw to tekstbedragbtw.
 
 
@@ -610,6 +929,7 @@
 
                 write printrecord from printregel after advancing
                 pregelcontrol lines.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
 
                 string
@@ -618,6 +938,7 @@
                 delimited size into printregel end-string.
                 write printrecord from printregel
                 after advancing 2 lines end-write.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
                 string
       *          spatie40 aanpassing hp1010
@@ -627,6 +948,7 @@
                 write printrecord from printregel after advancing
                 0 lines
                 end-write.
+                write archiefrecord from printregel end-write.
 
       *    == regel 42 ==
                 move spaces to printregel.
@@ -635,14 +957,16 @@
                 spatie40 spatie38 tekstbedragbtw
                 delimited size into printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
                 string
       *          spatie40 aanpassing hp1010
                 spatie20 spatie10
-                "B.T.W. 19%"
+                "B.T.W."
                 delimited size into printregel end-string.
                 write printrecord from printregel after
                 advancing 0 lines.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
                 add totbedrexcl to bedragbtw giving bedragincl.
                 move bedragincl to tekstbedragincl.
@@ -654,6 +978,7 @@
                 "----------"
                 delimited size into printregel end-string.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
 
 
                 move spaces to printregel.
@@ -663,6 +988,7 @@
                 delimited size into printregel end-string.
                 write printrecord from printregel after advancing
                 2 lines end-write.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
                 string
       *          spatie40 aanpassing hp1010
@@ -671,6 +997,7 @@
                 delimited size into printregel end-string.
                 write printrecord from printregel after advancing 0
                 lines end-write.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
                 string
       *          spatie40 aanpassing hp1010
@@ -678,6 +1005,7 @@
                 "=========="
                 delimited size into printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
 
                 move spaces to printregel.
 
@@ -687,12 +1015,14 @@
                 delimited size into
                 printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
                 move spaces to printrecord.
                 string
 
                  "    Onder vermelding van:"
                 delimited size into printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
 
                 move faktuurnr to tekstfaktuurnr.
@@ -703,6 +1033,7 @@
                 "    Faktuurnummer:  " tekstfaktuurnr
                 delimited size into printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
 
 
       *    == regel 44 ==
@@ -714,36 +1045,68 @@
 
                 write printrecord from printregel
                 after advancing 2 lines end-write.
+                write archiefrecord from printregel end-write.
                 move spaces to printregel.
 
                 move zero to bedragbtw bedragincl.
                 move zero to totbedrexcl.
+                move zero to totbedragbtw.
         FAKTUURVOET.
 
                 move spaces to printrecord.
                 string
                 "  " delimited size into printregel.
                 write printrecord from printregel end-write.
+                write archiefrecord from printregel end-write.
+
+       RECONCILIATIE.
+      *  == controle: aantal/bedrag regels die uit artmutfile zijn
+      *     verwijderd (en dus in arthisfile staan) moet overeenkomen
+      *     met wat er in fkthisfile is bijgeschreven; zo niet, dan is
+      *     er een regel kwijtgeraakt of dubbel weggeschreven ==
+           if recaantalmut not = recaantalfkt or
+              recbedragmut not = recbedragfkt
+              display
+              "LET OP: reconciliatie artmutfile/arthisfile/fkthisfile"
+              " klopt niet voor deze run!" line 23 position 1 erase eol
+              display
+              "aantal " recaantalmut " / " recaantalfkt
+              "   bedrag " recbedragmut " / " recbedragfkt
+              line 24 position 1 erase eol
+              accept keuze line 24 position 79 tab
+           end-if.
 
        STOPPROGRAM.
       *     display "EOP" line 25 position 1.
-           add 1 to kopietel.
 
-      * aantal kopie fakturen (2 stuks)
+      * aantal kopie fakturen (2 stuks); kopietel moet vóór de test
+      * worden opgehoogd, anders wordt de tweede (KOPIE) doorloop nooit
+      * bereikt
 
-           if kopietel < 2 move "J" to eerste
+           if kopietel < 2 add 1 to kopietel
+                            move "J" to eerste
                             move 1 to pagteller
                             move 1 to detailregeltel
                             move 1 to pregeltel
                             go to lezen end-if.
+
+           perform reconciliatie.
+
            open output kfktfile.
            add 1 to faktuurnr.
            move faktuurnr to kfktnr.
            write kfktrecord end-write.
            close kfktfile.
 
+      *  == run volledig afgedrukt: veiligheidsnet-markering wissen ==
+           move ordernr to khorder.
+           move spaces to khdebnr.
+           open output kherstelfile.
+           write kherstelrecord end-write.
+           close kherstelfile.
+
        STOPPROGRAM-0.
-           call program "bijlkies.cob" end-call.
+           call "bijlkies.cob" end-call.
            STOP RUN.
 
 
