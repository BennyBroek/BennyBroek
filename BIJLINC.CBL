@@ -0,0 +1,204 @@
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  bijlinc.
+      *  SEPA-INCASSOEXPORT: LEEST DE OPENSTAANDE (NOG NIET BETAALDE)
+      *  BEDRAGEN PER DEBITEUR UIT DEBMUTFILE EN SCHRIJFT PER DEBITEUR
+      *  MET EEN IBAN EN MACHTIGING EEN INCASSOREGEL NAAR EEN
+      *  EXPORTBESTAND VOOR DE BANK, IPV HANDMATIG INVOEREN.
+      *    2026 eerste versie.
+
+       AUTHOR.   EGC BROEK.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  RMCOBOL-85.
+       OBJECT-COMPUTER.  RMCOBOL-85.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select debmutfile assign to disk
+                                  "c:\cbl\bijl\debmut.zwa"
+                                  organization is sequential
+                                  access mode is sequential.
+           select debmutwerkfile assign to disk
+                                  "c:\cbl\bijl\imwerk.zwa"
+                                  organization is sequential
+                                  access mode is sequential.
+           select debstamfile assign to disk
+                                  "c:\cbl\bijl\debstam.zwa"
+                                  organization is indexed
+                                  access mode is dynamic
+                                  record key is debnr.
+           select sepafile assign to disk
+                                  "c:\cbl\bijl\sepaincasso.txt"
+                                  organization is sequential
+                                  access mode is sequential.
+
+           select sortwerkfile assign to disk.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  debmutfile      data record debmutrecord.
+       01  debmutrecord.
+           02 dmdebnr                               pic x(10).
+           02 dmartnr                               pic x(5).
+           02 dmfktnr                               pic 9(6).
+           02 dmdatum                               pic 9(6).
+           02 dmperiode                 pic 9(4).
+           02 dmtrek                                pic x(5).
+           02 dmaantal                  pic s9(6).
+           02 dmbedrag                  pic s9(7)v99.
+
+       FD  debmutwerkfile  data record debmutwerkrecord.
+       01  debmutwerkrecord.
+           02 wmdebnr                               pic x(10).
+           02 wmartnr                               pic x(5).
+           02 wmfktnr                               pic 9(6).
+           02 wmdatum                               pic 9(6).
+           02 wmperiode                 pic 9(4).
+           02 wmtrek                                pic x(5).
+           02 wmaantal                  pic s9(6).
+           02 wmbedrag                  pic s9(7)v99.
+
+       FD  debstamfile     data record is debstamrecord.
+       01  debstamrecord.
+           02 debnr                     pic x(10).
+           02 debnaam1                  pic x(30).
+           02 debnaam2                  pic x(25).
+           02 debcode                   pic x(5).
+           02 debstraat                 pic x(30).
+           02 debstrnr                  pic x(4).
+           02 debpostkode               pic x(6).
+           02 debpostbus                pic x(6).
+           02 debpkpostbus              pic x(6).
+           02 debwnplts                 pic x(30).
+           02 debland                   pic x(30).
+           02 debtlf                    pic x(15).
+           02 debfax                    pic x(15).
+           02 debbank1                  pic x(9).
+           02 debbtwnr                  pic x(14).
+           02 debiban                   pic x(34).
+           02 debbic                    pic x(11).
+           02 debmachtiging             pic x(35).
+
+       FD  sepafile.
+       01  sepa-record                  pic x(140).
+
+       SD  sortwerkfile.
+       01  sortdebmutrecord.
+           02 sdmdebnr                              pic x(10).
+           02 sdmartnr                               pic x(5).
+           02 sdmfktnr                               pic 9(6).
+           02 sdmdatum                               pic 9(6).
+           02 sdmperiode                 pic 9(4).
+           02 sdmtrek                                pic x(5).
+           02 sdmaantal                  pic s9(6).
+           02 sdmbedrag                  pic s9(7)v99.
+
+       WORKING-STORAGE SECTION.
+
+        77      datum                     pic 9(6).
+        77      eerstedebtor              pic x.
+        77      huidigdebnr               pic x(10) value spaces.
+        77      debtortotaal              pic s9(7)v99.
+        77      sepa-bedrag               pic 9(9)v99.
+        77      aantalregels              pic 9(5) value zero.
+        77      aantalovergeslagen        pic 9(5) value zero.
+        77      aantalregelspr            pic zzzz9.
+        77      aantalovergeslagenpr      pic zzzz9.
+
+       PROCEDURE DIVISION.
+       HOOFD SECTION.
+
+       AANVANG.
+           display space line 1 position 1 erase eos.
+           accept datum from date end-accept.
+           accept datum from date end-accept.
+           display "SEPA-incassobestand wordt gemaakt..."
+           line 12 position 20.
+
+       SORTEREN.
+      *  == sorteren op debiteur zodat de openstaande regels per
+      *     debiteur bij elkaar opgeteld kunnen worden
+      *     (control break) ==
+           sort sortwerkfile ascending key sdmdebnr
+                using debmutfile giving debmutwerkfile.
+
+       VOORBEREIDEN.
+           move zero to debtortotaal aantalregels aantalovergeslagen.
+           move spaces to huidigdebnr.
+           move "J" to eerstedebtor.
+           open output sepafile.
+           open input debmutwerkfile.
+
+       LEZEN.
+           read debmutwerkfile next record at end
+               go to laatstedebtor
+           end-read.
+
+           if wmdebnr not = huidigdebnr
+               if eerstedebtor not = "J"
+                   perform debtorschrijven
+               end-if
+               move wmdebnr to huidigdebnr
+               move zero to debtortotaal
+               move "N" to eerstedebtor
+           end-if.
+
+      *  == alleen nog openstaande (positieve) bedragen incasseren,
+      *     negatieve regels zijn al verrekende credit-mutaties ==
+           if wmbedrag > zero
+               add wmbedrag to debtortotaal
+           end-if.
+           go to lezen.
+
+       LAATSTEDEBTOR.
+           if eerstedebtor not = "J"
+               perform debtorschrijven
+           end-if.
+           close debmutwerkfile.
+           close sepafile.
+           move aantalregels to aantalregelspr.
+           move aantalovergeslagen to aantalovergeslagenpr.
+           display "Gereed: " aantalregelspr " incassoregel(s), "
+           aantalovergeslagenpr " debiteur(en) overgeslagen (geen"
+           " iban/machtiging)." line 14 position 10.
+           go to stopprogram.
+
+       DEBTORSCHRIJVEN.
+           if debtortotaal > zero
+               open input debstamfile
+               move huidigdebnr to debnr
+               read debstamfile record key debnr invalid key
+                   move spaces to debnaam1
+                   move spaces to debiban
+                   move spaces to debbic
+                   move spaces to debmachtiging
+               end-read
+               close debstamfile
+               if debiban = spaces or debmachtiging = spaces
+                   add 1 to aantalovergeslagen
+               else
+                   move debtortotaal to sepa-bedrag
+                   move spaces to sepa-record
+                   string
+                       debiban         delimited size
+                       " "             delimited size
+                       debbic          delimited size
+                       " "             delimited size
+                       debnaam1        delimited size
+                       " "             delimited size
+                       sepa-bedrag     delimited size
+                       " "             delimited size
+                       debmachtiging   delimited size
+                       " "             delimited size
+                       huidigdebnr     delimited size
+                   into sepa-record
+                   end-string
+                   write sepa-record end-write
+                   add 1 to aantalregels
+               end-if
+           end-if.
+
+       STOPPROGRAM.
+           call "bijlkies.cob" end-call.
+           STOP RUN.
