@@ -28,7 +28,7 @@
        01  display-group usage display.
            02 x            pic x.
            02 xx           pic xx.
-           02 present      pic x value "F".
+           02 aanwezig     pic x value "F".
 
         77      datum                     pic 9(6).
         77      dmj                       pic 9(6).
@@ -56,19 +56,18 @@
            display "Invoeren        =  I" line 5 position 30.
            display "Opvragen        =  O" line 6 position 30.
            display "Wijzigen        =  W" line 7 position 30.
-           display "Fakturen 0%     =  N" line 9 position 30.
-           display "Fakturen 6%     =  F" line 10 position 30.
-           display "Fakturen 19.0%  =  Z" line 11 position 30.
+           display "Fakturen (btw volgens artikel) =  Z" line 9
+           position 30.
            display "Verwijderen     =  V" line 13 position 30.
            display "Klantgegevens   =  K" line 14 position 30.
            display "Historie 0%     =  M" line 16 position 30.
            display "Historie 6%     =  L" line 17 position 30.
            display "Historie 19.0%  =  H" line 18 position 30.
-           display "Print faktuur uit historie  0% = R"
+           display "Print faktuur uit historie (op faktuurnr) = R"
            line 20 position 30.
-           display "Print faktuur uit historie  6% = P"
+           display "Openstaande-postenlijst (ouderdom)        = A"
            line 21 position 30.
-           display "Print faktuur uit historie 19% = Q"
+           display "SEPA-incassobestand aanmaken               = S"
            line 22 position 30.
 
            display "Alt + F4  =  Einde" line 25 position 30.
@@ -76,20 +75,18 @@
            accept x line 0 position 0.
 
 
-           if x = "I" or "i" call program "bijlinb.cob" end-if.
-           if x = "O" or "o" call program "bijlopv.cob" end-if.
-           if x = "F" or "f" call program "bijlfkt1.cob" end-if.
-           if x = "V" or "v" call program "bijlvwd.cob" end-if.
-           if x = "W" or "w" call program "bijlwyz.cob" end-if.
-           if x = "K" or "k" call program "bijlklt.cob" end-if.
-           if x = "L" or "l" call program "bijlhis.cob" end-if.
-           if x = "Z" or "z" call program "bijlfktp.cob" end-if.
-           if x = "H" or "h" call program "bijlhish.cob" end-if.
-           if x = "P" or "p" call program "bijlfkh0.cob" end-if.
-           if x = "Q" or "q" call program "bijlfkh5.cob" end-if.
-           if x = "N" or "n" call program "bijlfktb.cob" end-if.
-           if x = "M" or "m" call program "bijlhisn.cob" end-if.
-           if x = "R" or "r" call program "bijlfkh8.cob" end-if.
+           if x = "I" or "i" call "bijlinb.cob" end-if.
+           if x = "O" or "o" call "bijlopv.cob" end-if.
+           if x = "V" or "v" call "bijlvwd.cob" end-if.
+           if x = "W" or "w" call "bijlwyz.cob" end-if.
+           if x = "K" or "k" call "bijlklt.cob" end-if.
+           if x = "L" or "l" call "bijlhis.cob" end-if.
+           if x = "Z" or "z" call "bijlfktp.cob" end-if.
+           if x = "H" or "h" call "bijlhish.cob" end-if.
+           if x = "M" or "m" call "bijlhisn.cob" end-if.
+           if x = "R" or "r" call "bijlfkh.cob" end-if.
+           if x = "A" or "a" call "bijlops.cob" end-if.
+           if x = "S" or "s" call "bijlinc.cob" end-if.
 
            go to kiesprogram.
 
