@@ -0,0 +1,262 @@
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.  bijlops.
+      *  PROGRAMMA MAAKT OPENSTAANDE-POSTEN (OUDERDOMS) OVERZICHT.
+      *  KOPPELT DEBMUTFILE AAN DEBSTAMFILE EN TOTALISEERT DMBEDRAG
+      *  PER DEBITEUR PER PERIODE (DMPERIODE).
+      *    2026 eerste versie.
+
+       AUTHOR.   EGC BROEK.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  RMCOBOL-85.
+       OBJECT-COMPUTER.  RMCOBOL-85.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select debmutfile assign to disk
+                                  "c:\cbl\bijl\debmut.zwa"
+                                  organization is sequential
+                                  access mode is sequential.
+           select debmutwerkfile assign to disk
+                                  "c:\cbl\bijl\dmwerk.zwa"
+                                  organization is sequential
+                                  access mode is sequential.
+           select debstamfile assign to disk
+                                  "c:\cbl\bijl\debstam.zwa"
+                                  organization is indexed
+                                  access mode is dynamic
+                                  record key is debnr.
+                select printfile assign to print "PRINTER"
+                        file status is statusprintfl.
+
+                select sortwerkfile assign to disk.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  debmutfile      data record debmutrecord.
+       01  debmutrecord.
+           02 dmdebnr                               pic x(10).
+           02 dmartnr                               pic x(5).
+           02 dmfktnr                               pic 9(6).
+           02 dmdatum                               pic 9(6).
+           02 dmperiode                 pic 9(4).
+           02 dmtrek                                pic x(5).
+           02 dmaantal                  pic s9(6).
+           02 dmbedrag                  pic s9(7)v99.
+
+       FD  debmutwerkfile  data record debmutwerkrecord.
+       01  debmutwerkrecord.
+           02 wmdebnr                               pic x(10).
+           02 wmartnr                               pic x(5).
+           02 wmfktnr                               pic 9(6).
+           02 wmdatum                               pic 9(6).
+           02 wmperiode                 pic 9(4).
+           02 wmtrek                                pic x(5).
+           02 wmaantal                  pic s9(6).
+           02 wmbedrag                  pic s9(7)v99.
+
+       FD  debstamfile     data record is debstamrecord.
+       01  debstamrecord.
+           02 debnr                     pic x(10).
+           02 debnaam1                  pic x(30).
+           02 debnaam2                  pic x(25).
+           02 debcode                   pic x(5).
+           02 debstraat                 pic x(30).
+           02 debstrnr                  pic x(4).
+           02 debpostkode               pic x(6).
+           02 debpostbus                pic x(6).
+           02 debpkpostbus              pic x(6).
+           02 debwnplts                 pic x(30).
+           02 debland                   pic x(30).
+           02 debtlf                    pic x(15).
+           02 debfax                    pic x(15).
+           02 debbank1                  pic x(9).
+           02 debbtwnr                  pic x(14).
+           02 debiban                   pic x(34).
+           02 debbic                    pic x(11).
+           02 debmachtiging             pic x(35).
+
+       FD printfile.
+       01 printrecord             pic x(132).
+
+       SD sortwerkfile.
+       01 sortdebmutrecord.
+           02 sdmdebnr                              pic x(10).
+           02 sdmartnr                               pic x(5).
+           02 sdmfktnr                               pic 9(6).
+           02 sdmdatum                               pic 9(6).
+           02 sdmperiode                 pic 9(4).
+           02 sdmtrek                                pic x(5).
+           02 sdmaantal                  pic s9(6).
+           02 sdmbedrag                  pic s9(7)v99.
+
+       WORKING-STORAGE SECTION.
+
+        77      datum                     pic 9(6).
+        77      eerstedebtor              pic x.
+        77      keuze                     pic x.
+        77      huidigdebnr               pic x(10) value spaces.
+        77      huidigperiode             pic 9(4).
+        77      algemeentotaal            pic s9(8)v99 value zero.
+        77      algemeentotaalpr          pic -zzz,zzz,zz9.99.
+        77      debtortotaal              pic s9(7)v99.
+        77      debtortotaalpr            pic -zzz,zz9.99.
+        77      periodetotaal             pic s9(7)v99.
+        77      periodetotaalpr           pic -zzz,zz9.99.
+        77      pregeltel                 pic 999.
+        77      printregel                pic x(132).
+        77      statusprintfl             pic x(2).
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       PRINTERFOUT SECTION.
+           use after standard error procedure on printfile.
+       PRINTERFOUTMELDING.
+           display
+           "Printerfout !! Maak printer gereed en druk op een toets"
+           line 25 position 1 erase eol.
+           accept keuze line 25 position 70 tab.
+           write printrecord from printregel
+           after advancing 15 lines end-write.
+       END DECLARATIVES.
+
+       HOOFD SECTION.
+
+       AANVANG.
+           display space line 1 position 1 erase eos.
+           accept datum from date end-accept.
+           accept datum from date end-accept.
+           display "Openstaande-postenlijst wordt gemaakt..."
+           line 12 position 20.
+
+       SORTEREN.
+      *  == sorteren op debiteur / periode, zodat per debiteur de
+      *     bedragen per periode opgeteld kunnen worden (control break)
+      *     in plaats van het hele bestand handmatig te doorzoeken ==
+           sort sortwerkfile ascending key sdmdebnr sdmperiode
+                using debmutfile giving debmutwerkfile.
+
+       VOORBEREIDEN.
+           move zero to algemeentotaal.
+           move zero to debtortotaal.
+           move zero to periodetotaal.
+           move spaces to huidigdebnr.
+           move zero to huidigperiode.
+           move 1 to pregeltel.
+           move "J" to eerstedebtor.
+           open output printfile.
+           open input debmutwerkfile.
+           perform kop.
+
+       LEZEN.
+           read debmutwerkfile next record at end
+               go to laatsteperiode
+           end-read.
+
+           if wmdebnr not = huidigdebnr
+               if eerstedebtor not = "J"
+                   perform periodeafdruk
+                   perform debtorafdruk
+               end-if
+               move wmdebnr to huidigdebnr
+               move wmperiode to huidigperiode
+               move zero to periodetotaal
+               move zero to debtortotaal
+               move "N" to eerstedebtor
+               perform debtorkop
+           end-if.
+
+           if wmperiode not = huidigperiode
+               perform periodeafdruk
+               move wmperiode to huidigperiode
+               move zero to periodetotaal
+           end-if.
+
+           add wmbedrag to periodetotaal.
+           add wmbedrag to debtortotaal.
+           add wmbedrag to algemeentotaal.
+           go to lezen.
+
+       LAATSTEPERIODE.
+           if eerstedebtor not = "J"
+               perform periodeafdruk
+               perform debtorafdruk
+           end-if.
+           perform algemeentotaalafdruk.
+           close debmutwerkfile.
+           close printfile.
+           go to stopprogram.
+
+       KOP.
+           move spaces to printregel.
+           string
+           "    Openstaande-postenlijst (ouderdom per periode)"
+           delimited size into printregel.
+           write printrecord from printregel end-write.
+           add 1 to pregeltel.
+           move spaces to printregel.
+           string
+           "    ----------------------------------------------"
+           "--------------------------------------"
+           delimited size into printregel.
+           write printrecord from printregel after advancing 1 lines
+           end-write.
+           add 1 to pregeltel.
+
+       DEBTORKOP.
+           move spaces to printregel.
+           open input debstamfile.
+           move huidigdebnr to debnr.
+           read debstamfile record key debnr invalid key
+               move spaces to debnaam1
+               move spaces to debcode
+           end-read.
+           close debstamfile.
+           string
+           "    Debiteur: " huidigdebnr "  " debcode "  " debnaam1
+           delimited size into printregel.
+           write printrecord from printregel after advancing 2 lines
+           end-write.
+           add 2 to pregeltel.
+
+       PERIODEAFDRUK.
+           move spaces to printregel.
+           move periodetotaal to periodetotaalpr.
+           string
+           "        periode " huidigperiode
+           "        openstaand: " periodetotaalpr
+           delimited size into printregel.
+           write printrecord from printregel end-write.
+           add 1 to pregeltel.
+
+       DEBTORAFDRUK.
+           move spaces to printregel.
+           move debtortotaal to debtortotaalpr.
+           string
+           "    totaal debiteur " huidigdebnr ": " debtortotaalpr
+           delimited size into printregel.
+           write printrecord from printregel after advancing 1 lines
+           end-write.
+           add 1 to pregeltel.
+           move spaces to printregel.
+           write printrecord from printregel after advancing 1 lines
+           end-write.
+
+       ALGEMEENTOTAALAFDRUK.
+           move spaces to printregel.
+           move algemeentotaal to algemeentotaalpr.
+           string
+           "    ================================================"
+           delimited size into printregel.
+           write printrecord from printregel after advancing 2 lines
+           end-write.
+           move spaces to printregel.
+           string
+           "    Totaal openstaand alle debiteuren: " algemeentotaalpr
+           delimited size into printregel.
+           write printrecord from printregel end-write.
+
+       STOPPROGRAM.
+           call "bijlkies.cob" end-call.
+           STOP RUN.
